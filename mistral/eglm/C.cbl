@@ -1,28 +1,672 @@
-      ******************************************************************
-      * Author: Gil Fernandes
-      * Date:  2023-11-13
-      * Purpose: See if Cobol works
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 MY_INPUT PIC X(1) VALUE 'HI '.
-	   01 my_name  pic 9(1)v99 value '987654'.
-	   01 my_degree pic x(10) value 'Mech'.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Hello world, I love you!"
-            DISPLAY "This is my first cobol programme"
-            DISPLAY "Cobol is really cool"
-            DISPLAY "Now say something ..."
-	   
-            ACCEPT MY_INPUT
-            DISPLAY "You have said: " MY_INPUT
-            DISPLAY "You have said: " my_name
-            DISPLAY "You have said: " my_degree   
-		
-            STOP RUN.
-       END PROGRAM HELLO.
\ No newline at end of file
+000100******************************************************************
+000110*PROGRAM:      HELLO
+000120*AUTHOR:       D. KOWALSKI
+000130*INSTALLATION: CORPORATE APPLICATIONS
+000140*DATE-WRITTEN: 2023-11-13
+000150*DATE-COMPILED:
+000160*PURPOSE:      DRIVES THE OVERNIGHT EMPLOYEE INTAKE BATCH RUN.
+000170*              READS A SEQUENTIAL FILE OF EMPLOYEE NAME/DEGREE
+000180*              TRANSACTIONS, EDITS AND RECONCILES EACH ONE
+000190*              AGAINST THE DEGREE-CODES TABLE, POSTS ACCEPTED
+000200*              ENTRIES TO THE EMPMSTR INDEXED MASTER FILE AND
+000210*              THE HR-BOUND INTERFACE FILE, AND CHECKPOINTS ITS
+000220*              PROGRESS SO A RERUN CAN RESTART WITHOUT REDOING
+000230*              WORK ALREADY COMMITTED.
+000240*MODIFICATION HISTORY:
+000250*DATE       INIT DESCRIPTION
+000260*---------- ---- ------------------------------------------------
+000270*2023-11-13 GF   ORIGINAL PROGRAM - INTERACTIVE HELLO WORLD.
+000280*2026-08-09 DK   CONVERTED TO A BATCH JOB DRIVEN OFF EMPIN AND
+000290*                A JCL JOB STREAM; ADOPTED THE EMPREC COPYBOOK
+000300*                FOR THE EMPLOYEE NAME/DEGREE FIELDS; ADDED
+000310*                RUN-CONFIRMATION EDITING, THE EMPMSTR MASTER
+000320*                FILE, THE HELLOR REPORT FEED, CHECKPOINT/
+000330*                RESTART, DEGREE-CODES RECONCILIATION, THE HR
+000340*                INTERFACE EXTRACT AND THE AUDIT LOG.
+000350******************************************************************
+000360 IDENTIFICATION DIVISION.
+000370 PROGRAM-ID. HELLO.
+000380 AUTHOR. D. KOWALSKI.
+000390 INSTALLATION. CORPORATE APPLICATIONS.
+000400 DATE-WRITTEN. 2023-11-13.
+000410 
+000420*-----------------------------------------------------------------
+000430*ENVIRONMENT DIVISION
+000440*-----------------------------------------------------------------
+000450 ENVIRONMENT DIVISION.
+000460 CONFIGURATION SECTION.
+000470 SOURCE-COMPUTER. IBM-370.
+000480 OBJECT-COMPUTER. IBM-370.
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT EMPIN-FILE ASSIGN TO "EMPIN"
+000520         ORGANIZATION IS SEQUENTIAL
+000530         FILE STATUS IS WS-EMPIN-STATUS.
+000540 
+000550     SELECT EMPMSTR-FILE ASSIGN TO "EMPMSTR"
+000560         ORGANIZATION IS INDEXED
+000570         ACCESS MODE IS DYNAMIC
+000580         RECORD KEY IS EMP-ID
+000590         FILE STATUS IS WS-EMPMSTR-STATUS.
+000600 
+000610     SELECT DEGREE-CODES-FILE ASSIGN TO "DEGCODES"
+000620         ORGANIZATION IS INDEXED
+000630         ACCESS MODE IS SEQUENTIAL
+000640         RECORD KEY IS DC-DEGREE-CODE
+000650         FILE STATUS IS WS-DEGCOD-STATUS.
+000660 
+000670     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+000680         ORGANIZATION IS SEQUENTIAL
+000690         FILE STATUS IS WS-CKPT-STATUS.
+000700 
+000710     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000720         ORGANIZATION IS SEQUENTIAL
+000730         FILE STATUS IS WS-AUDIT-STATUS.
+000740 
+000750     SELECT EXCEPTION-FILE ASSIGN TO "EXCPRPT"
+000760         ORGANIZATION IS SEQUENTIAL
+000770         FILE STATUS IS WS-EXCP-STATUS.
+000780 
+000790     SELECT HR-INTERFACE-FILE ASSIGN TO "HRIFFILE"
+000800         ORGANIZATION IS SEQUENTIAL
+000810         FILE STATUS IS WS-HRIF-STATUS.
+000820 
+000830*-----------------------------------------------------------------
+000840*DATA DIVISION
+000850*-----------------------------------------------------------------
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 
+000890*EMPLOYEE INTAKE TRANSACTION FILE - ONE NAME/DEGREE ENTRY PER
+000900*RECORD, BUILT BY THE FEEDER JOB THAT REPLACED THE OPERATOR
+000910*ACCEPT.
+000920 FD  EMPIN-FILE
+000930     RECORDING MODE IS F.
+000940     COPY EMPREC REPLACING
+000950         ==EMP-RECORD==     BY ==EMP-IN-RECORD==
+000960         ==EMP-ID==         BY ==EMP-ID-IN==
+000970         ==EMP-NAME==       BY ==EMP-NAME-IN==
+000980         ==EMP-DEGREE==     BY ==EMP-DEGREE-IN==
+000990         ==EMP-HIRE-DATE==  BY ==EMP-HIRE-DATE-IN==
+001000         ==EMP-HIRE-YYYY==  BY ==EMP-HIRE-YYYY-IN==
+001010         ==EMP-HIRE-MM==    BY ==EMP-HIRE-MM-IN==
+001020         ==EMP-HIRE-DD==    BY ==EMP-HIRE-DD-IN==.
+001030 
+001040*EMPLOYEE MASTER FILE - INDEXED BY EMPLOYEE ID. THE VSAM
+001050*CLUSTER IS PRE-DEFINED BY IDCAMS; THIS PROGRAM OPENS IT I-O.
+001060 FD  EMPMSTR-FILE.
+001070     COPY EMPREC REPLACING
+001080         ==EMP-RECORD== BY ==EMP-MASTER-RECORD==.
+001090 
+001100*DEGREE-CODES REFERENCE FILE - VALID DEGREE ABBREVIATIONS AND
+001110*TITLES, MAINTAINED BY THE HELLOM UTILITY.
+001120 FD  DEGREE-CODES-FILE.
+001130     COPY DEGCODE.
+001140 
+001150*CHECKPOINT FILE - ONE RECORD PER CHECKPOINT INTERVAL.
+001160 FD  CHECKPOINT-FILE.
+001170     COPY CHKPTREC.
+001180 
+001190*AUDIT LOG - ONE RECORD PER ACCEPT INTERACTION.
+001200 FD  AUDIT-LOG-FILE.
+001210     COPY AUDITREC.
+001220 
+001230*EXCEPTION REPORT - REJECTED TRANSACTIONS AND WHY.
+001240 FD  EXCEPTION-FILE.
+001250 01  EXCEPTION-RECORD                PIC X(120).
+001260 
+001270*OUTBOUND FIXED-WIDTH FEED FOR THE HR NIGHTLY LOAD JOB.
+001280 FD  HR-INTERFACE-FILE.
+001290     COPY HRIFREC.
+001300 
+001310 WORKING-STORAGE SECTION.
+001320 
+001330*CURRENT TRANSACTION WORKING AREA - SEE COPYBOOK EMPREC.
+001340 COPY EMPREC REPLACING
+001350         ==EMP-RECORD==     BY ==WS-EMP-RECORD==
+001360         ==EMP-ID==         BY ==WS-EMP-ID==
+001370         ==EMP-NAME==       BY ==WS-EMP-NAME==
+001380         ==EMP-DEGREE==     BY ==WS-EMP-DEGREE==
+001390         ==EMP-HIRE-DATE==  BY ==WS-EMP-HIRE-DATE==
+001400         ==EMP-HIRE-YYYY==  BY ==WS-EMP-HIRE-YYYY==
+001410         ==EMP-HIRE-MM==    BY ==WS-EMP-HIRE-MM==
+001420         ==EMP-HIRE-DD==    BY ==WS-EMP-HIRE-DD==.
+001430 
+001440*PROGRAM SWITCHES.
+001450 01  WS-SWITCHES.
+001460     05  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+001470         88  WS-END-OF-INPUT               VALUE 'Y'.
+001480     05  WS-EOF-DEGCOD-SW           PIC X(01) VALUE 'N'.
+001490         88  WS-EOF-DEGCOD                 VALUE 'Y'.
+001500     05  WS-VALID-SW                PIC X(01) VALUE 'N'.
+001510         88  WS-INPUT-VALID                VALUE 'Y'.
+001520     05  WS-CONFIRM-SW              PIC X(01) VALUE 'N'.
+001530         88  WS-RUN-CONFIRMED              VALUE 'Y'.
+001540     05  WS-RECORD-VALID-SW         PIC X(01) VALUE 'Y'.
+001550         88  WS-RECORD-VALID               VALUE 'Y'.
+001560     05  WS-DEGREE-FOUND-SW         PIC X(01) VALUE 'N'.
+001570         88  WS-DEGREE-FOUND               VALUE 'Y'.
+001580     05  WS-RESTART-SW              PIC X(01) VALUE 'N'.
+001590         88  WS-RESTART-REQUESTED          VALUE 'Y'.
+001600     05  WS-RESTART-ACTIVE-SW       PIC X(01) VALUE 'N'.
+001610         88  WS-RESTART-ACTIVE             VALUE 'Y'.
+001620     05  WS-FILES-OK-SW             PIC X(01) VALUE 'Y'.
+001630         88  WS-FILES-OK                   VALUE 'Y'.
+001640 
+001650 01  WS-RUN-CONFIRM-INPUT           PIC X(01) VALUE SPACE.
+001660     88  WS-CONFIRM-RESPONSE-VALID  VALUES 'Y' 'N' 'y' 'n'.
+001670     88  WS-CONFIRM-YES             VALUES 'Y' 'y'.
+001680 
+001690*RUN COUNTERS.
+001700 01  WS-COUNTERS.
+001710     05  WS-RECORDS-READ            PIC 9(08) COMP VALUE ZERO.
+001720     05  WS-RECORDS-WRITTEN         PIC 9(08) COMP VALUE ZERO.
+001730     05  WS-RECORDS-REJECTED        PIC 9(08) COMP VALUE ZERO.
+001740     05  WS-RECORDS-SINCE-CKPT      PIC 9(08) COMP VALUE ZERO.
+001750 
+001760 01  WS-CHECKPOINT-INTERVAL         PIC 9(08) COMP VALUE 100.
+001770 
+001780*RESTART CONTROL - THE JCL EXEC PARM= IS RECEIVED THROUGH THE
+001790*LINKAGE SECTION (SEE LK-PARM-AREA), NOT ACCEPTED, SINCE THAT IS
+001800*HOW Z/OS DELIVERS EXEC PARM TEXT TO A COBOL PROGRAM.
+001810 01  WS-RESTART-KEY                 PIC X(06) VALUE SPACES.
+001820 01  WS-PARM-AUDIT-LEN               PIC S9(04) COMP VALUE ZERO.
+001830 
+001840 01  WS-FILE-STATUSES.
+001850     05  WS-EMPIN-STATUS            PIC X(02).
+001860     05  WS-EMPMSTR-STATUS          PIC X(02).
+001870     05  WS-DEGCOD-STATUS           PIC X(02).
+001880     05  WS-CKPT-STATUS             PIC X(02).
+001890     05  WS-AUDIT-STATUS            PIC X(02).
+001900     05  WS-EXCP-STATUS             PIC X(02).
+001910     05  WS-HRIF-STATUS             PIC X(02).
+001920 
+001930*OPERATOR / TERMINAL IDENTIFICATION FOR THE AUDIT TRAIL.
+001940 01  WS-OPERATOR-ID                 PIC X(08) VALUE SPACES.
+001950 01  WS-TERMINAL-ID                 PIC X(08) VALUE SPACES.
+001960 
+001970 01  WS-RUN-DATE                    PIC 9(08) VALUE ZERO.
+001980 01  WS-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+001990 01  WS-CURRENT-TIME                PIC 9(08) VALUE ZERO.
+002000 01  WS-TIMESTAMP                   PIC X(26) VALUE SPACES.
+002010 
+002020 01  WS-AUDIT-FIELD-NAME            PIC X(15) VALUE SPACES.
+002030 01  WS-AUDIT-VALUE                 PIC X(30) VALUE SPACES.
+002040 
+002050 01  WS-EXCEPTION-REASON            PIC X(40) VALUE SPACES.
+002060 
+002070*IN-MEMORY DEGREE-CODES TABLE, LOADED FROM DEGREE-CODES-FILE
+002080*AT INITIALIZATION AND SEARCHED DURING RECONCILIATION. THE
+002090*OCCURS CEILING BELOW (200) MUST MATCH WS-DEGREE-TABLE-MAX.
+002100 01  WS-DEGREE-TABLE-MAX             PIC 9(04) COMP VALUE 200.
+002110 01  WS-DEGREE-TABLE-CONTROL.
+002120     05  WS-DEGREE-TABLE-COUNT      PIC 9(04) COMP VALUE ZERO.
+002130 01  WS-DEGREE-TABLE.
+002140     05  WS-DEGREE-TABLE-ENTRY OCCURS 1 TO 200 TIMES
+002150             DEPENDING ON WS-DEGREE-TABLE-COUNT
+002160             INDEXED BY WS-DEGREE-IDX.
+002170         10  WS-DEGREE-CODE-T       PIC X(10).
+002180         10  WS-DEGREE-TITLE-T      PIC X(30).
+002190 
+002200*-----------------------------------------------------------------
+002210*LINKAGE SECTION
+002220*-----------------------------------------------------------------
+002230 LINKAGE SECTION.
+002240 
+002250*EXEC PARM= AREA - Z/OS PASSES THE PARM TEXT AS A HALFWORD
+002260*LENGTH FOLLOWED BY THE TEXT ITSELF; THE FIXED SUB-FIELDS BELOW
+002270*LET 1200-GET-RESTART-PARM PICK OUT RESTART=NNNNNN AND
+002280*CKPTIVL=NNNNNNNN WITHOUT SCANNING THE TEXT FOR THE LITERALS.
+002290 01  LK-PARM-AREA.
+002300     05  LK-PARM-LENGTH             PIC S9(04) COMP.
+002310     05  LK-PARM-TEXT.
+002320         10  LK-RESTART-LIT         PIC X(08).
+002330         10  LK-RESTART-KEY         PIC X(06).
+002340         10  FILLER                 PIC X(01).
+002350         10  LK-CKPTIVL-LIT         PIC X(08).
+002360         10  LK-CKPTIVL-VALUE       PIC 9(08).
+002370         10  FILLER                 PIC X(69).
+002380 
+002390*-----------------------------------------------------------------
+002400*PROCEDURE DIVISION
+002410*-----------------------------------------------------------------
+002420 PROCEDURE DIVISION USING LK-PARM-AREA.
+002430 
+002440******************************************************************
+002450*0000-MAINLINE
+002460*DRIVES THE WHOLE BATCH RUN - INITIALIZE, PROCESS EVERY
+002470*TRANSACTION ON EMPIN-FILE, THEN TERMINATE.
+002480******************************************************************
+002490 0000-MAINLINE.
+002500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002510     IF NOT WS-FILES-OK
+002520         DISPLAY "HELLO0001 ONE OR MORE FILES FAILED TO OPEN - "
+002530             "RUN TERMINATED"
+002540         MOVE 16 TO RETURN-CODE
+002550     ELSE
+002560         IF WS-RUN-CONFIRMED
+002570             PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+002580             PERFORM 2000-PROCESS-ONE-RECORD THRU 2000-EXIT
+002590                 UNTIL WS-END-OF-INPUT
+002600         ELSE
+002610             DISPLAY "HELLO0099 RUN NOT CONFIRMED - NO RECORDS "
+002620                 "PROCESSED"
+002630         END-IF
+002640     END-IF.
+002650     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002660     GOBACK.
+002670 0000-EXIT.
+002680     EXIT.
+002690 
+002700******************************************************************
+002710*1000-INITIALIZE
+002720*OPENS EVERY FILE, CHECKING FILE STATUS AFTER EACH OPEN SO A
+002730*MISSING OR UNAVAILABLE DATASET STOPS THE RUN CLEANLY INSTEAD OF
+002740*FALLING INTO THE PROCESSING LOOP AGAINST A FILE THAT NEVER
+002750*OPENED. THEN LOADS THE DEGREE-CODES TABLE, OBTAINS THE
+002760*OPERATOR/TERMINAL ID, THE RUN CONFIRMATION AND ANY RESTART
+002770*PARAMETER.
+002780******************************************************************
+002790 1000-INITIALIZE.
+002800     OPEN INPUT EMPIN-FILE.
+002810     IF WS-EMPIN-STATUS NOT = "00"
+002820         DISPLAY "HELLO0001 ERROR OPENING EMPIN-FILE - STATUS "
+002830             WS-EMPIN-STATUS
+002840         MOVE 'N' TO WS-FILES-OK-SW
+002850     END-IF.
+002860     OPEN I-O EMPMSTR-FILE.
+002870     IF WS-EMPMSTR-STATUS NOT = "00"
+002880         DISPLAY "HELLO0001 ERROR OPENING EMPMSTR-FILE - STATUS "
+002890             WS-EMPMSTR-STATUS
+002900         MOVE 'N' TO WS-FILES-OK-SW
+002910     END-IF.
+002920     OPEN INPUT DEGREE-CODES-FILE.
+002930     IF WS-DEGCOD-STATUS NOT = "00"
+002940         DISPLAY "HELLO0001 ERROR OPENING DEGREE-CODES-FILE - "
+002950             "STATUS " WS-DEGCOD-STATUS
+002960         MOVE 'N' TO WS-FILES-OK-SW
+002970     END-IF.
+002980     OPEN OUTPUT CHECKPOINT-FILE.
+002990     IF WS-CKPT-STATUS NOT = "00"
+003000         DISPLAY "HELLO0001 ERROR OPENING CHECKPOINT-FILE - "
+003010             "STATUS " WS-CKPT-STATUS
+003020         MOVE 'N' TO WS-FILES-OK-SW
+003030     END-IF.
+003040     OPEN EXTEND AUDIT-LOG-FILE.
+003050     IF WS-AUDIT-STATUS NOT = "00"
+003060         DISPLAY "HELLO0001 ERROR OPENING AUDIT-LOG-FILE - "
+003070             "STATUS " WS-AUDIT-STATUS
+003080         MOVE 'N' TO WS-FILES-OK-SW
+003090     END-IF.
+003100     OPEN OUTPUT EXCEPTION-FILE.
+003110     IF WS-EXCP-STATUS NOT = "00"
+003120         DISPLAY "HELLO0001 ERROR OPENING EXCEPTION-FILE - "
+003130             "STATUS " WS-EXCP-STATUS
+003140         MOVE 'N' TO WS-FILES-OK-SW
+003150     END-IF.
+003160     OPEN OUTPUT HR-INTERFACE-FILE.
+003170     IF WS-HRIF-STATUS NOT = "00"
+003180         DISPLAY "HELLO0001 ERROR OPENING HR-INTERFACE-FILE - "
+003190             "STATUS " WS-HRIF-STATUS
+003200         MOVE 'N' TO WS-FILES-OK-SW
+003210     END-IF.
+003220     IF NOT WS-FILES-OK
+003230         GO TO 1000-EXIT
+003240     END-IF.
+003250     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+003260     PERFORM 1300-LOAD-DEGREE-TABLE THRU 1300-EXIT.
+003270     PERFORM 1050-GET-OPERATOR-INFO THRU 1050-EXIT.
+003280     PERFORM 1100-GET-RUN-CONFIRMATION THRU 1100-EXIT
+003290         UNTIL WS-INPUT-VALID.
+003300     IF WS-RUN-CONFIRMED
+003310         PERFORM 1200-GET-RESTART-PARM THRU 1200-EXIT
+003320     END-IF.
+003330 1000-EXIT.
+003340     EXIT.
+003350 
+003360******************************************************************
+003370*1050-GET-OPERATOR-INFO
+003380*ACCEPTS THE OPERATOR AND TERMINAL ID FOR THE AUDIT TRAIL.
+003390******************************************************************
+003400 1050-GET-OPERATOR-INFO.
+003410     DISPLAY "ENTER OPERATOR ID: ".
+003420     ACCEPT WS-OPERATOR-ID.
+003430     MOVE "OPERATOR-ID" TO WS-AUDIT-FIELD-NAME.
+003440     MOVE WS-OPERATOR-ID TO WS-AUDIT-VALUE.
+003450     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+003460     DISPLAY "ENTER TERMINAL ID: ".
+003470     ACCEPT WS-TERMINAL-ID.
+003480     MOVE "TERMINAL-ID" TO WS-AUDIT-FIELD-NAME.
+003490     MOVE WS-TERMINAL-ID TO WS-AUDIT-VALUE.
+003500     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+003510 1050-EXIT.
+003520     EXIT.
+003530 
+003540******************************************************************
+003550*1100-GET-RUN-CONFIRMATION
+003560*VALIDATES THE OPERATOR'S Y/N RESPONSE, RE-PROMPTING (VIA THE
+003570*UNTIL ON THE PERFORM IN 1000-INITIALIZE) WHEN IT IS OUT OF
+003580*RANGE INSTEAD OF LETTING A BAD KEYSTROKE FLOW ON THROUGH.
+003590******************************************************************
+003600 1100-GET-RUN-CONFIRMATION.
+003610     DISPLAY "ENTER Y TO CONFIRM BATCH RUN, N TO CANCEL: ".
+003620     ACCEPT WS-RUN-CONFIRM-INPUT.
+003630     MOVE "RUN-CONFIRM" TO WS-AUDIT-FIELD-NAME.
+003640     MOVE WS-RUN-CONFIRM-INPUT TO WS-AUDIT-VALUE.
+003650     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+003660     IF WS-CONFIRM-RESPONSE-VALID
+003670         SET WS-INPUT-VALID TO TRUE
+003680         IF WS-CONFIRM-YES
+003690             SET WS-RUN-CONFIRMED TO TRUE
+003700         END-IF
+003710     ELSE
+003720         DISPLAY "HELLO0002 INVALID RESPONSE - ENTER Y OR N"
+003730     END-IF.
+003740 1100-EXIT.
+003750     EXIT.
+003760 
+003770******************************************************************
+003780*1200-GET-RESTART-PARM
+003790*PICKS UP RESTART=NNNNNN AND CKPTIVL=NNNNNNNN FROM THE EXEC
+003800*PARM= RECEIVED IN LK-PARM-AREA. RESTART=NNNNNN SETS THE KEY
+003810*BEYOND WHICH PROCESSING RESUMES; CKPTIVL=NNNNNNNN OVERRIDES THE
+003820*DEFAULT CHECKPOINT INTERVAL SO THE RUN-TIME INTERVAL CAN BE
+003830*CHANGED WITHOUT A RECOMPILE.
+003840******************************************************************
+003850 1200-GET-RESTART-PARM.
+003860     IF LK-PARM-LENGTH > 0
+003870         IF LK-PARM-LENGTH >= 8
+003880             IF LK-RESTART-LIT = "RESTART="
+003890                AND LK-RESTART-KEY NOT = SPACES
+003900                 MOVE LK-RESTART-KEY TO WS-RESTART-KEY
+003910                 SET WS-RESTART-REQUESTED TO TRUE
+003920                 SET WS-RESTART-ACTIVE TO TRUE
+003930                 DISPLAY "HELLO0003 RESTARTING AFTER KEY "
+003940                     WS-RESTART-KEY
+003950             END-IF
+003960         END-IF
+003970         IF LK-PARM-LENGTH >= 31
+003980             IF LK-CKPTIVL-LIT = "CKPTIVL="
+003990                AND LK-CKPTIVL-VALUE > 0
+004000                 MOVE LK-CKPTIVL-VALUE TO WS-CHECKPOINT-INTERVAL
+004010                 DISPLAY "HELLO0009 CHECKPOINT INTERVAL SET TO "
+004020                     WS-CHECKPOINT-INTERVAL
+004030             END-IF
+004040         END-IF
+004050         MOVE "PARM" TO WS-AUDIT-FIELD-NAME
+004060         MOVE SPACES TO WS-AUDIT-VALUE
+004070         IF LK-PARM-LENGTH > 30
+004080             MOVE 30 TO WS-PARM-AUDIT-LEN
+004090         ELSE
+004100             MOVE LK-PARM-LENGTH TO WS-PARM-AUDIT-LEN
+004110         END-IF
+004120         MOVE LK-PARM-TEXT (1:WS-PARM-AUDIT-LEN)
+004130             TO WS-AUDIT-VALUE (1:WS-PARM-AUDIT-LEN)
+004140         PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT
+004150     END-IF.
+004160 1200-EXIT.
+004170     EXIT.
+004180 
+004190******************************************************************
+004200*1300-LOAD-DEGREE-TABLE
+004210*LOADS THE DEGREE-CODES REFERENCE FILE INTO THE IN-MEMORY
+004220*WS-DEGREE-TABLE SO 2300-RECONCILE-DEGREE CAN SEARCH IT
+004230*WITHOUT RE-READING THE FILE FOR EVERY TRANSACTION. INACTIVE
+004240*DEGREE CODES (DC-INACTIVE, MAINTAINED THROUGH HELLOM) ARE READ
+004250*BUT NOT ADDED TO THE TABLE, SO A DEACTIVATED CODE NO LONGER
+004260*RECONCILES.
+004270******************************************************************
+004280 1300-LOAD-DEGREE-TABLE.
+004290     MOVE ZERO TO WS-DEGREE-TABLE-COUNT.
+004300     PERFORM 1310-READ-DEGREE-CODE THRU 1310-EXIT.
+004310     PERFORM 1320-ADD-DEGREE-ENTRY THRU 1320-EXIT
+004320         UNTIL WS-EOF-DEGCOD.
+004330 1300-EXIT.
+004340     EXIT.
+004350 
+004360 1310-READ-DEGREE-CODE.
+004370     READ DEGREE-CODES-FILE NEXT RECORD
+004380         AT END
+004390             SET WS-EOF-DEGCOD TO TRUE
+004400     END-READ.
+004410 1310-EXIT.
+004420     EXIT.
+004430 
+004440 1320-ADD-DEGREE-ENTRY.
+004450     IF WS-DEGREE-TABLE-COUNT >= WS-DEGREE-TABLE-MAX
+004460         DISPLAY "HELLO0010 DEGREE-CODES TABLE FULL AT "
+004470             WS-DEGREE-TABLE-MAX " ENTRIES - REMAINING"
+004480         DISPLAY "          DEGREE CODES ARE NOT LOADED"
+004490         SET WS-EOF-DEGCOD TO TRUE
+004500         GO TO 1320-EXIT
+004510     END-IF.
+004520     IF DC-INACTIVE
+004530         PERFORM 1310-READ-DEGREE-CODE THRU 1310-EXIT
+004540         GO TO 1320-EXIT
+004550     END-IF.
+004560     ADD 1 TO WS-DEGREE-TABLE-COUNT.
+004570     MOVE DC-DEGREE-CODE
+004580         TO WS-DEGREE-CODE-T (WS-DEGREE-TABLE-COUNT).
+004590     MOVE DC-DEGREE-TITLE
+004600         TO WS-DEGREE-TITLE-T (WS-DEGREE-TABLE-COUNT).
+004610     PERFORM 1310-READ-DEGREE-CODE THRU 1310-EXIT.
+004620 1320-EXIT.
+004630     EXIT.
+004640 
+004650******************************************************************
+004660*2000-PROCESS-ONE-RECORD
+004670*EDITS, RECONCILES AND POSTS ONE EMPLOYEE TRANSACTION, THEN
+004680*READS THE NEXT ONE. DURING A RESTART, TRANSACTIONS AT OR
+004690*BEFORE THE CHECKPOINTED KEY ARE SKIPPED RATHER THAN REPOSTED.
+004700******************************************************************
+004710 2000-PROCESS-ONE-RECORD.
+004720     ADD 1 TO WS-RECORDS-READ.
+004730     IF WS-RESTART-ACTIVE
+004740         IF EMP-ID-IN NOT > WS-RESTART-KEY
+004750             PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT
+004760             GO TO 2000-EXIT
+004770         ELSE
+004780             MOVE 'N' TO WS-RESTART-ACTIVE-SW
+004790         END-IF
+004800     END-IF.
+004810     MOVE EMP-ID-IN        TO WS-EMP-ID.
+004820     MOVE EMP-NAME-IN      TO WS-EMP-NAME.
+004830     MOVE EMP-DEGREE-IN    TO WS-EMP-DEGREE.
+004840     MOVE EMP-HIRE-DATE-IN TO WS-EMP-HIRE-DATE.
+004850     MOVE 'Y' TO WS-RECORD-VALID-SW.
+004860     MOVE SPACES TO WS-EXCEPTION-REASON.
+004870     PERFORM 2200-VALIDATE-RECORD THRU 2200-EXIT.
+004880     IF WS-RECORD-VALID
+004890         PERFORM 2300-RECONCILE-DEGREE THRU 2300-EXIT
+004900     END-IF.
+004910     IF WS-RECORD-VALID
+004920         PERFORM 2400-WRITE-MASTER-RECORD THRU 2400-EXIT
+004930     END-IF.
+004940     IF WS-RECORD-VALID
+004950         PERFORM 2500-WRITE-INTERFACE-RECORD THRU 2500-EXIT
+004960         PERFORM 2600-WRITE-CHECKPOINT THRU 2600-EXIT
+004970         DISPLAY "YOU HAVE SAID: " WS-EMP-NAME
+004980         DISPLAY "YOU HAVE SAID: " WS-EMP-DEGREE
+004990     ELSE
+005000         PERFORM 2700-WRITE-EXCEPTION THRU 2700-EXIT
+005010     END-IF.
+005020     PERFORM 2100-READ-INPUT-RECORD THRU 2100-EXIT.
+005030 2000-EXIT.
+005040     EXIT.
+005050 
+005060 2100-READ-INPUT-RECORD.
+005070     READ EMPIN-FILE
+005080         AT END
+005090             SET WS-END-OF-INPUT TO TRUE
+005100     END-READ.
+005110 2100-EXIT.
+005120     EXIT.
+005130 
+005140******************************************************************
+005150*2200-VALIDATE-RECORD
+005160*FIELD-LEVEL EDITS ON THE INCOMING TRANSACTION.
+005170******************************************************************
+005180 2200-VALIDATE-RECORD.
+005190     IF WS-EMP-ID = SPACES OR LOW-VALUES
+005200         MOVE 'N' TO WS-RECORD-VALID-SW
+005210         MOVE "MISSING EMPLOYEE ID" TO WS-EXCEPTION-REASON
+005220         GO TO 2200-EXIT
+005230     END-IF.
+005240     IF WS-EMP-NAME = SPACES OR LOW-VALUES
+005250         MOVE 'N' TO WS-RECORD-VALID-SW
+005260         MOVE "MISSING EMPLOYEE NAME" TO WS-EXCEPTION-REASON
+005270         GO TO 2200-EXIT
+005280     END-IF.
+005290     IF WS-EMP-DEGREE = SPACES OR LOW-VALUES
+005300         MOVE 'N' TO WS-RECORD-VALID-SW
+005310         MOVE "MISSING DEGREE CODE" TO WS-EXCEPTION-REASON
+005320     END-IF.
+005330 2200-EXIT.
+005340     EXIT.
+005350 
+005360******************************************************************
+005370*2300-RECONCILE-DEGREE
+005380*CHECKS THE INCOMING DEGREE AGAINST THE DEGREE-CODES TABLE AND
+005390*FLAGS ANYTHING NOT ON FILE OUT TO THE EXCEPTION REPORT.
+005400******************************************************************
+005410 2300-RECONCILE-DEGREE.
+005420     MOVE 'N' TO WS-DEGREE-FOUND-SW.
+005430     SET WS-DEGREE-IDX TO 1.
+005440     SEARCH WS-DEGREE-TABLE-ENTRY VARYING WS-DEGREE-IDX
+005450         AT END
+005460             MOVE 'N' TO WS-DEGREE-FOUND-SW
+005470         WHEN WS-DEGREE-TITLE-T (WS-DEGREE-IDX) = WS-EMP-DEGREE
+005480             SET WS-DEGREE-FOUND TO TRUE
+005490         WHEN WS-DEGREE-CODE-T (WS-DEGREE-IDX) = WS-EMP-DEGREE
+005500             SET WS-DEGREE-FOUND TO TRUE
+005510     END-SEARCH.
+005520     IF NOT WS-DEGREE-FOUND
+005530         MOVE 'N' TO WS-RECORD-VALID-SW
+005540         MOVE "DEGREE NOT ON DEGREE-CODES TABLE"
+005550             TO WS-EXCEPTION-REASON
+005560     END-IF.
+005570 2300-EXIT.
+005580     EXIT.
+005590 
+005600******************************************************************
+005610*2400-WRITE-MASTER-RECORD
+005620*POSTS THE ACCEPTED TRANSACTION TO THE EMPMSTR INDEXED MASTER
+005630*FILE, KEYED BY EMPLOYEE ID.
+005640******************************************************************
+005650 2400-WRITE-MASTER-RECORD.
+005660     MOVE WS-EMP-ID        TO EMP-ID.
+005670     MOVE WS-EMP-NAME      TO EMP-NAME.
+005680     MOVE WS-EMP-DEGREE    TO EMP-DEGREE.
+005690     MOVE WS-EMP-HIRE-DATE TO EMP-HIRE-DATE.
+005700     WRITE EMP-MASTER-RECORD
+005710         INVALID KEY
+005720             MOVE 'N' TO WS-RECORD-VALID-SW
+005730             MOVE "DUPLICATE EMPLOYEE ID ON MASTER FILE"
+005740                 TO WS-EXCEPTION-REASON
+005750         NOT INVALID KEY
+005760             ADD 1 TO WS-RECORDS-WRITTEN
+005770     END-WRITE.
+005780 2400-EXIT.
+005790     EXIT.
+005800 
+005810******************************************************************
+005820*2500-WRITE-INTERFACE-RECORD
+005830*EXTRACTS THE ACCEPTED TRANSACTION TO THE FIXED-WIDTH HR
+005840*INTERFACE FILE PICKED UP BY THE NIGHTLY HR LOAD JOB.
+005850******************************************************************
+005860 2500-WRITE-INTERFACE-RECORD.
+005870     MOVE SPACES        TO HR-INTERFACE-RECORD.
+005880     MOVE WS-EMP-ID     TO HR-EMP-ID.
+005890     MOVE WS-EMP-NAME   TO HR-EMP-NAME.
+005900     MOVE WS-EMP-DEGREE TO HR-EMP-DEGREE.
+005910     MOVE WS-RUN-DATE   TO HR-RUN-DATE.
+005920     WRITE HR-INTERFACE-RECORD.
+005930 2500-EXIT.
+005940     EXIT.
+005950 
+005960******************************************************************
+005970*2600-WRITE-CHECKPOINT
+005980*WRITES A CHECKPOINT RECORD EVERY WS-CHECKPOINT-INTERVAL
+005990*ACCEPTED RECORDS SO A RERUN CAN RESTART PAST THIS POINT.
+006000******************************************************************
+006010 2600-WRITE-CHECKPOINT.
+006020     ADD 1 TO WS-RECORDS-SINCE-CKPT.
+006030     IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+006040         MOVE WS-EMP-ID          TO CKPT-LAST-KEY
+006050         MOVE WS-RECORDS-WRITTEN TO CKPT-RECORD-COUNT
+006060         PERFORM 8200-BUILD-TIMESTAMP THRU 8200-EXIT
+006070         MOVE WS-TIMESTAMP       TO CKPT-TIMESTAMP
+006080         WRITE CHECKPOINT-RECORD
+006090         MOVE ZERO TO WS-RECORDS-SINCE-CKPT
+006100         DISPLAY "HELLO0004 CHECKPOINT WRITTEN AT KEY " WS-EMP-ID
+006110     END-IF.
+006120 2600-EXIT.
+006130     EXIT.
+006140 
+006150******************************************************************
+006160*2700-WRITE-EXCEPTION
+006170*WRITES A REJECTED TRANSACTION AND ITS REASON TO THE
+006180*EXCEPTION REPORT.
+006190******************************************************************
+006200 2700-WRITE-EXCEPTION.
+006210     MOVE SPACES TO EXCEPTION-RECORD.
+006220     STRING WS-EMP-ID        DELIMITED BY SIZE
+006230            " "              DELIMITED BY SIZE
+006240            WS-EMP-NAME      DELIMITED BY SIZE
+006250            " "              DELIMITED BY SIZE
+006260            WS-EMP-DEGREE    DELIMITED BY SIZE
+006270            " "              DELIMITED BY SIZE
+006280            WS-EXCEPTION-REASON DELIMITED BY SIZE
+006290         INTO EXCEPTION-RECORD
+006300     END-STRING.
+006310     WRITE EXCEPTION-RECORD.
+006320     ADD 1 TO WS-RECORDS-REJECTED.
+006330 2700-EXIT.
+006340     EXIT.
+006350 
+006360******************************************************************
+006370*8000-TERMINATE
+006380*CLOSES EVERY FILE AND DISPLAYS THE RUN COUNTS.
+006390******************************************************************
+006400 8000-TERMINATE.
+006410     CLOSE EMPIN-FILE
+006420           EMPMSTR-FILE
+006430           DEGREE-CODES-FILE
+006440           CHECKPOINT-FILE
+006450           AUDIT-LOG-FILE
+006460           EXCEPTION-FILE
+006470           HR-INTERFACE-FILE.
+006480     DISPLAY "HELLO0005 RECORDS READ     = " WS-RECORDS-READ.
+006490     DISPLAY "HELLO0006 RECORDS WRITTEN  = " WS-RECORDS-WRITTEN.
+006500     DISPLAY "HELLO0007 RECORDS REJECTED = " WS-RECORDS-REJECTED.
+006510 8000-EXIT.
+006520     EXIT.
+006530 
+006540******************************************************************
+006550*8100-LOG-AUDIT-ENTRY
+006560*APPENDS ONE LINE TO THE AUDIT LOG FOR THE ACCEPT INTERACTION
+006570*DESCRIBED BY WS-AUDIT-FIELD-NAME/WS-AUDIT-VALUE.
+006580******************************************************************
+006590 8100-LOG-AUDIT-ENTRY.
+006600     PERFORM 8200-BUILD-TIMESTAMP THRU 8200-EXIT.
+006610     MOVE WS-TIMESTAMP        TO AUD-TIMESTAMP.
+006620     MOVE WS-OPERATOR-ID      TO AUD-OPERATOR-ID.
+006630     MOVE WS-TERMINAL-ID      TO AUD-TERMINAL-ID.
+006640     MOVE WS-AUDIT-FIELD-NAME TO AUD-FIELD-NAME.
+006650     MOVE WS-AUDIT-VALUE      TO AUD-VALUE-ENTERED.
+006660     WRITE AUDIT-LOG-RECORD.
+006670 8100-EXIT.
+006680     EXIT.
+006690 
+006700 8200-BUILD-TIMESTAMP.
+006710     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+006720     ACCEPT WS-CURRENT-TIME FROM TIME.
+006730     STRING WS-CURRENT-DATE DELIMITED BY SIZE
+006740            "-"             DELIMITED BY SIZE
+006750            WS-CURRENT-TIME DELIMITED BY SIZE
+006760         INTO WS-TIMESTAMP
+006770     END-STRING.
+006780 8200-EXIT.
+006790     EXIT.
+006800 
+006810 END PROGRAM HELLO.
