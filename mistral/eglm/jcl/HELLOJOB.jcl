@@ -0,0 +1,45 @@
+//HELLOJOB JOB (ACCTNO),'EMP INTAKE',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      HELLOJOB
+//* AUTHOR:   D. KOWALSKI
+//* PURPOSE:  OVERNIGHT BATCH RUN OF THE HELLO EMPLOYEE INTAKE
+//*           PROGRAM.  REPLACES THE OLD INTERACTIVE ACCEPT SESSION
+//*           WITH A SEQUENTIAL FEEDER FILE (EMPIN) SO THE JOB CAN
+//*           BE SCHEDULED UNATTENDED IN THE OVERNIGHT WINDOW.
+//*           THE EMPMSTR AND DEGCODES CLUSTERS MUST ALREADY EXIST -
+//*           RUN HELLODEF ONCE, BEFORE THE FIRST SUBMISSION OF THIS
+//*           JOB, TO ALLOCATE THEM.
+//* MODIFICATION HISTORY:
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------------
+//* 2026-08-09 DK   ORIGINAL JOB STREAM.
+//* 2026-08-09 DK   MOVED THE ONE-TIME IDCAMS CLUSTER DEFINITIONS TO
+//*                 HELLODEF SO THIS RECURRING JOB NO LONGER RETRIES
+//*                 (AND FAILS) A DUPLICATE DEFINE EVERY NIGHT.
+//*****************************************************************
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//EMPIN    DD   DSN=PROD.EMP.INTAKE.DAILY,DISP=SHR
+//EMPMSTR  DD   DSN=PROD.EMPMSTR,DISP=SHR
+//DEGCODES DD   DSN=PROD.DEGCODES,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.EMP.CHECKPOINT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=0)
+//AUDITLOG DD   DSN=PROD.EMP.AUDITLOG,DISP=MOD
+//EXCPRPT  DD   SYSOUT=*
+//HRIFFILE DD   DSN=PROD.HR.INTERFACE.DAILY,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=94,BLKSIZE=0)
+//SYSIN    DD   *
+OPR1
+TERM01
+Y
+/*
+//STEP020  EXEC PGM=HELLOR,COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//EMPMSTR  DD   DSN=PROD.EMPMSTR,DISP=SHR
+//RPTFILE  DD   SYSOUT=*
+//
