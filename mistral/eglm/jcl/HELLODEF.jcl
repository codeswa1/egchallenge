@@ -0,0 +1,43 @@
+//HELLODEF JOB (ACCTNO),'EMP INTAKE ALLOC',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      HELLODEF
+//* AUTHOR:   D. KOWALSKI
+//* PURPOSE:  ONE-TIME ALLOCATION OF THE VSAM CLUSTERS THE HELLO/
+//*           HELLOR/HELLOM PROGRAMS RUN AGAINST - PROD.EMPMSTR
+//*           (THE EMPLOYEE MASTER) AND PROD.DEGCODES (THE DEGREE-
+//*           CODES REFERENCE FILE).  RUN THIS JOB ONCE, BEFORE THE
+//*           FIRST SUBMISSION OF HELLOJOB, HELLOMJB OR HELLORRS -
+//*           IT IS NOT PART OF THE RECURRING OVERNIGHT JOB STREAM,
+//*           SO A CLUSTER THAT ALREADY EXISTS IS NEVER RE-DEFINED
+//*           ON A LATER NIGHT'S RUN.
+//* MODIFICATION HISTORY:
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------------
+//* 2026-08-09 DK   ORIGINAL JOB STREAM.  SPLIT OUT OF HELLOJOB SO
+//*                 THE ONE-TIME CLUSTER DEFINITIONS ARE NOT
+//*                 REATTEMPTED (AND FAILED) ON EVERY OVERNIGHT RUN.
+//*****************************************************************
+//DEFMSTR  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.EMPMSTR)              -
+         INDEXED                                  -
+         KEYS(6 0)                                -
+         RECORDSIZE(84 84)                        -
+         TRACKS(5 5))                             -
+         DATA(NAME(PROD.EMPMSTR.DATA))            -
+         INDEX(NAME(PROD.EMPMSTR.INDEX))
+/*
+//DEFDEGC  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE CLUSTER (NAME(PROD.DEGCODES)              -
+         INDEXED                                  -
+         KEYS(10 0)                               -
+         RECORDSIZE(50 50)                        -
+         TRACKS(1 1))                             -
+         DATA(NAME(PROD.DEGCODES.DATA))           -
+         INDEX(NAME(PROD.DEGCODES.INDEX))
+/*
+//
