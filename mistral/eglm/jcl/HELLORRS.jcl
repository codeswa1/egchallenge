@@ -0,0 +1,35 @@
+//HELLORRS JOB (ACCTNO),'EMP INTAKE RESTART',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      HELLORRS
+//* AUTHOR:   D. KOWALSKI
+//* PURPOSE:  RERUNS THE HELLO EMPLOYEE INTAKE STEP AFTER A MID-RUN
+//*           ABEND, RESTARTING PAST THE LAST KEY RECORDED ON THE
+//*           MOST RECENT CHKPTFIL CHECKPOINT RECORD INSTEAD OF
+//*           REPROCESSING THE INPUT FILE FROM RECORD ONE.  THE
+//*           OPERATOR SUPPLIES THAT KEY IN THE PARM BELOW BEFORE
+//*           SUBMITTING THE RERUN.  THE SAME PARM ALSO CARRIES AN
+//*           OPTIONAL CKPTIVL= OVERRIDE OF THE CHECKPOINT INTERVAL,
+//*           SHOWN HERE TAKING A CHECKPOINT EVERY 250 RECORDS
+//*           DURING THE RERUN.
+//* MODIFICATION HISTORY:
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------------
+//* 2026-08-09 DK   ORIGINAL JOB STREAM.
+//* 2026-08-09 DK   ADDED CKPTIVL= TO THE RESTART PARM.
+//*****************************************************************
+//STEP010  EXEC PGM=HELLO,PARM='RESTART=012345 CKPTIVL=00000250'
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//EMPIN    DD   DSN=PROD.EMP.INTAKE.DAILY,DISP=SHR
+//EMPMSTR  DD   DSN=PROD.EMPMSTR,DISP=SHR
+//DEGCODES DD   DSN=PROD.DEGCODES,DISP=SHR
+//CHKPTFIL DD   DSN=PROD.EMP.CHECKPOINT,DISP=(MOD,CATLG,DELETE)
+//AUDITLOG DD   DSN=PROD.EMP.AUDITLOG,DISP=MOD
+//EXCPRPT  DD   SYSOUT=*
+//HRIFFILE DD   DSN=PROD.HR.INTERFACE.DAILY,DISP=(MOD,CATLG,DELETE)
+//SYSIN    DD   *
+OPR1
+TERM01
+Y
+/*
+//
