@@ -0,0 +1,25 @@
+//HELLOMJB JOB (ACCTNO),'DEGREE MAINT',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* JOB:      HELLOMJB
+//* AUTHOR:   D. KOWALSKI
+//* PURPOSE:  RUNS THE HELLOM DEGREE-CODES MAINTENANCE MENU SO AN
+//*           OPERATOR CAN ADD, CHANGE, DELETE OR LIST THE DEGREE
+//*           CODES RECOGNIZED BY THE RECONCILIATION STEP IN HELLO,
+//*           WITHOUT A SOURCE CHANGE AND RECOMPILE.
+//* MODIFICATION HISTORY:
+//* DATE       INIT DESCRIPTION
+//* ---------- ---- -----------------------------------------------
+//* 2026-08-09 DK   ORIGINAL JOB STREAM.
+//*****************************************************************
+//STEP010  EXEC PGM=HELLOM
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//DEGCODES DD   DSN=PROD.DEGCODES,DISP=SHR
+//AUDITLOG DD   DSN=PROD.EMP.AUDITLOG,DISP=MOD
+//SYSIN    DD   *
+OPR1
+TERM01
+L
+X
+/*
+//
