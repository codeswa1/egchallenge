@@ -0,0 +1,319 @@
+000100******************************************************************
+000110*PROGRAM:      HELLOM
+000120*AUTHOR:       D. KOWALSKI
+000130*INSTALLATION: CORPORATE APPLICATIONS
+000140*DATE-WRITTEN: 2026-08-09
+000150*DATE-COMPILED:
+000160*PURPOSE:      MENU-DRIVEN ADD/CHANGE/DELETE/LIST MAINTENANCE
+000170*              UTILITY FOR THE DEGREE-CODES REFERENCE FILE, SO
+000180*              THE SHOP CAN ONBOARD A NEW DEGREE OFFERING
+000190*              WITHOUT A SOURCE CHANGE AND RECOMPILE OF HELLO.
+000200*MODIFICATION HISTORY:
+000210*DATE       INIT DESCRIPTION
+000220*---------- ---- ------------------------------------------------
+000230*2026-08-09 DK   ORIGINAL PROGRAM.
+000240*2026-08-09 DK   LOG OPERATOR/TERMINAL ID TO AUDIT TRAIL, CHECK
+000250*                FILE STATUS AFTER EACH OPEN, AND VALIDATE/RE-
+000260*                PROMPT THE ACTIVE STATUS ON A CHANGE.
+000270******************************************************************
+000280 IDENTIFICATION DIVISION.
+000290 PROGRAM-ID. HELLOM.
+000300 AUTHOR. D. KOWALSKI.
+000310 INSTALLATION. CORPORATE APPLICATIONS.
+000320 DATE-WRITTEN. 2026-08-09.
+000330 
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. IBM-370.
+000370 OBJECT-COMPUTER. IBM-370.
+000380 INPUT-OUTPUT SECTION.
+000390 FILE-CONTROL.
+000400     SELECT DEGREE-CODES-FILE ASSIGN TO "DEGCODES"
+000410         ORGANIZATION IS INDEXED
+000420         ACCESS MODE IS DYNAMIC
+000430         RECORD KEY IS DC-DEGREE-CODE
+000440         FILE STATUS IS WS-DEGCOD-STATUS.
+000450 
+000460     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000470         ORGANIZATION IS SEQUENTIAL
+000480         FILE STATUS IS WS-AUDIT-STATUS.
+000490 
+000500 DATA DIVISION.
+000510 FILE SECTION.
+000520 
+000530 FD  DEGREE-CODES-FILE.
+000540     COPY DEGCODE.
+000550 
+000560 FD  AUDIT-LOG-FILE.
+000570     COPY AUDITREC.
+000580 
+000590 WORKING-STORAGE SECTION.
+000600 
+000610 01  WS-FILE-STATUSES.
+000620     05  WS-DEGCOD-STATUS           PIC X(02).
+000630     05  WS-AUDIT-STATUS            PIC X(02).
+000640 
+000650 01  WS-SWITCHES.
+000660     05  WS-EXIT-SW                 PIC X(01) VALUE 'N'.
+000670         88  WS-EXIT-REQUESTED             VALUE 'Y'.
+000680     05  WS-FOUND-SW                PIC X(01) VALUE 'N'.
+000690         88  WS-RECORD-FOUND               VALUE 'Y'.
+000700     05  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+000710         88  WS-END-OF-DEGCOD              VALUE 'Y'.
+000720     05  WS-FILES-OK-SW             PIC X(01) VALUE 'Y'.
+000730         88  WS-FILES-OK                   VALUE 'Y'.
+000740     05  WS-ACTIVE-VALID-SW         PIC X(01) VALUE 'N'.
+000750         88  WS-ACTIVE-INPUT-VALID         VALUE 'Y'.
+000760 
+000770 01  WS-MENU-CHOICE                 PIC X(01) VALUE SPACE.
+000780     88  WS-CHOICE-VALID            VALUES 'A' 'C' 'D' 'L' 'X'
+000790                                           'a' 'c' 'd' 'l' 'x'.
+000800 
+000810 01  WS-OPERATOR-ID                 PIC X(08) VALUE SPACES.
+000820 01  WS-TERMINAL-ID                 PIC X(08) VALUE SPACES.
+000830 01  WS-CURRENT-DATE                PIC 9(08) VALUE ZERO.
+000840 01  WS-CURRENT-TIME                PIC 9(08) VALUE ZERO.
+000850 01  WS-TIMESTAMP                   PIC X(26) VALUE SPACES.
+000860 01  WS-AUDIT-FIELD-NAME            PIC X(15) VALUE SPACES.
+000870 01  WS-AUDIT-VALUE                 PIC X(30) VALUE SPACES.
+000880 
+000890 01  WS-WORK-CODE                   PIC X(10) VALUE SPACES.
+000900 01  WS-WORK-TITLE                  PIC X(30) VALUE SPACES.
+000910 01  WS-WORK-ACTIVE                 PIC X(01) VALUE 'Y'.
+000920     88  WS-WORK-ACTIVE-VALID       VALUES 'Y' 'N' 'y' 'n'.
+000930 
+000940 PROCEDURE DIVISION.
+000950 
+000960******************************************************************
+000970*0000-MAINLINE
+000980*DISPLAYS THE MAINTENANCE MENU AND DISPATCHES TO THE CHOSEN
+000990*FUNCTION UNTIL THE OPERATOR SELECTS X TO EXIT.
+001000******************************************************************
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001030     IF NOT WS-FILES-OK
+001040         DISPLAY "HELLOM10 ONE OR MORE FILES FAILED TO OPEN - "
+001050             "RUN TERMINATED"
+001060         MOVE 16 TO RETURN-CODE
+001070     ELSE
+001080         PERFORM 2000-PROCESS-MENU THRU 2000-EXIT
+001090             UNTIL WS-EXIT-REQUESTED
+001100     END-IF.
+001110     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001120     GOBACK.
+001130 0000-EXIT.
+001140     EXIT.
+001150 
+001160 1000-INITIALIZE.
+001170     OPEN I-O DEGREE-CODES-FILE.
+001180     IF WS-DEGCOD-STATUS NOT = "00"
+001190         DISPLAY "HELLOM10 ERROR OPENING DEGREE-CODES-FILE - "
+001200             "STATUS " WS-DEGCOD-STATUS
+001210         MOVE 'N' TO WS-FILES-OK-SW
+001220     END-IF.
+001230     OPEN EXTEND AUDIT-LOG-FILE.
+001240     IF WS-AUDIT-STATUS NOT = "00"
+001250         DISPLAY "HELLOM10 ERROR OPENING AUDIT-LOG-FILE - STATUS "
+001260             WS-AUDIT-STATUS
+001270         MOVE 'N' TO WS-FILES-OK-SW
+001280     END-IF.
+001290     IF NOT WS-FILES-OK
+001300         GO TO 1000-EXIT
+001310     END-IF.
+001320     DISPLAY "ENTER OPERATOR ID: ".
+001330     ACCEPT WS-OPERATOR-ID.
+001340     MOVE "OPERATOR-ID" TO WS-AUDIT-FIELD-NAME.
+001350     MOVE WS-OPERATOR-ID TO WS-AUDIT-VALUE.
+001360     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+001370     DISPLAY "ENTER TERMINAL ID: ".
+001380     ACCEPT WS-TERMINAL-ID.
+001390     MOVE "TERMINAL-ID" TO WS-AUDIT-FIELD-NAME.
+001400     MOVE WS-TERMINAL-ID TO WS-AUDIT-VALUE.
+001410     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+001420 1000-EXIT.
+001430     EXIT.
+001440 
+001450******************************************************************
+001460*2000-PROCESS-MENU
+001470******************************************************************
+001480 2000-PROCESS-MENU.
+001490     DISPLAY " ".
+001500     DISPLAY "DEGREE-CODES MAINTENANCE MENU".
+001510     DISPLAY "  A - ADD A DEGREE CODE".
+001520     DISPLAY "  C - CHANGE A DEGREE CODE".
+001530     DISPLAY "  D - DELETE A DEGREE CODE".
+001540     DISPLAY "  L - LIST ALL DEGREE CODES".
+001550     DISPLAY "  X - EXIT".
+001560     DISPLAY "ENTER YOUR CHOICE: ".
+001570     ACCEPT WS-MENU-CHOICE.
+001580     MOVE "MENU-CHOICE" TO WS-AUDIT-FIELD-NAME.
+001590     MOVE WS-MENU-CHOICE TO WS-AUDIT-VALUE.
+001600     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+001610     IF NOT WS-CHOICE-VALID
+001620         DISPLAY "HELLOM01 INVALID CHOICE - TRY AGAIN"
+001630         GO TO 2000-EXIT
+001640     END-IF.
+001650     EVALUATE WS-MENU-CHOICE
+001660         WHEN 'A' WHEN 'a'
+001670             PERFORM 3000-ADD-DEGREE-CODE THRU 3000-EXIT
+001680         WHEN 'C' WHEN 'c'
+001690             PERFORM 4000-CHANGE-DEGREE-CODE THRU 4000-EXIT
+001700         WHEN 'D' WHEN 'd'
+001710             PERFORM 5000-DELETE-DEGREE-CODE THRU 5000-EXIT
+001720         WHEN 'L' WHEN 'l'
+001730             PERFORM 6000-LIST-DEGREE-CODES THRU 6000-EXIT
+001740         WHEN 'X' WHEN 'x'
+001750             SET WS-EXIT-REQUESTED TO TRUE
+001760     END-EVALUATE.
+001770 2000-EXIT.
+001780     EXIT.
+001790 
+001800******************************************************************
+001810*3000-ADD-DEGREE-CODE
+001820******************************************************************
+001830 3000-ADD-DEGREE-CODE.
+001840     DISPLAY "ENTER DEGREE CODE (10 CHARACTERS): ".
+001850     ACCEPT WS-WORK-CODE.
+001860     MOVE "DEGREE-CODE" TO WS-AUDIT-FIELD-NAME.
+001870     MOVE WS-WORK-CODE  TO WS-AUDIT-VALUE.
+001880     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+001890     DISPLAY "ENTER DEGREE TITLE (30 CHARACTERS): ".
+001900     ACCEPT WS-WORK-TITLE.
+001910     MOVE "DEGREE-TITLE" TO WS-AUDIT-FIELD-NAME.
+001920     MOVE WS-WORK-TITLE TO WS-AUDIT-VALUE.
+001930     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+001940     MOVE WS-WORK-CODE  TO DC-DEGREE-CODE.
+001950     MOVE WS-WORK-TITLE TO DC-DEGREE-TITLE.
+001960     MOVE 'Y'           TO DC-ACTIVE-SW.
+001970     WRITE DEGREE-CODE-RECORD
+001980         INVALID KEY
+001990             DISPLAY "HELLOM02 DEGREE CODE ALREADY ON FILE"
+002000         NOT INVALID KEY
+002010             DISPLAY "HELLOM03 DEGREE CODE ADDED"
+002020     END-WRITE.
+002030 3000-EXIT.
+002040     EXIT.
+002050 
+002060******************************************************************
+002070*4000-CHANGE-DEGREE-CODE
+002080******************************************************************
+002090 4000-CHANGE-DEGREE-CODE.
+002100     DISPLAY "ENTER DEGREE CODE TO CHANGE: ".
+002110     ACCEPT WS-WORK-CODE.
+002120     MOVE "DEGREE-CODE" TO WS-AUDIT-FIELD-NAME.
+002130     MOVE WS-WORK-CODE  TO WS-AUDIT-VALUE.
+002140     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+002150     MOVE WS-WORK-CODE TO DC-DEGREE-CODE.
+002160     READ DEGREE-CODES-FILE
+002170         INVALID KEY
+002180             DISPLAY "HELLOM04 DEGREE CODE NOT ON FILE"
+002190             GO TO 4000-EXIT
+002200     END-READ.
+002210     DISPLAY "ENTER NEW DEGREE TITLE: ".
+002220     ACCEPT WS-WORK-TITLE.
+002230     MOVE "DEGREE-TITLE" TO WS-AUDIT-FIELD-NAME.
+002240     MOVE WS-WORK-TITLE TO WS-AUDIT-VALUE.
+002250     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+002260     MOVE WS-WORK-TITLE TO DC-DEGREE-TITLE.
+002270     MOVE 'N' TO WS-ACTIVE-VALID-SW.
+002280     PERFORM 4100-GET-ACTIVE-STATUS THRU 4100-EXIT
+002290         UNTIL WS-ACTIVE-INPUT-VALID.
+002300     MOVE WS-WORK-ACTIVE TO DC-ACTIVE-SW.
+002310     REWRITE DEGREE-CODE-RECORD
+002320         INVALID KEY
+002330             DISPLAY "HELLOM05 REWRITE FAILED"
+002340         NOT INVALID KEY
+002350             DISPLAY "HELLOM06 DEGREE CODE CHANGED"
+002360     END-REWRITE.
+002370 4000-EXIT.
+002380     EXIT.
+002390 
+002400******************************************************************
+002410*4100-GET-ACTIVE-STATUS
+002420******************************************************************
+002430 4100-GET-ACTIVE-STATUS.
+002440     DISPLAY "ENTER ACTIVE STATUS, Y OR N: ".
+002450     ACCEPT WS-WORK-ACTIVE.
+002460     MOVE "ACTIVE-STATUS" TO WS-AUDIT-FIELD-NAME.
+002470     MOVE WS-WORK-ACTIVE TO WS-AUDIT-VALUE.
+002480     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+002490     IF WS-WORK-ACTIVE-VALID
+002500         SET WS-ACTIVE-INPUT-VALID TO TRUE
+002510     ELSE
+002520         DISPLAY "HELLOM09 INVALID RESPONSE - ENTER Y OR N"
+002530     END-IF.
+002540 4100-EXIT.
+002550     EXIT.
+002560 
+002570******************************************************************
+002580*5000-DELETE-DEGREE-CODE
+002590******************************************************************
+002600 5000-DELETE-DEGREE-CODE.
+002610     DISPLAY "ENTER DEGREE CODE TO DELETE: ".
+002620     ACCEPT WS-WORK-CODE.
+002630     MOVE "DEGREE-CODE" TO WS-AUDIT-FIELD-NAME.
+002640     MOVE WS-WORK-CODE  TO WS-AUDIT-VALUE.
+002650     PERFORM 8100-LOG-AUDIT-ENTRY THRU 8100-EXIT.
+002660     MOVE WS-WORK-CODE TO DC-DEGREE-CODE.
+002670     DELETE DEGREE-CODES-FILE
+002680         INVALID KEY
+002690             DISPLAY "HELLOM07 DEGREE CODE NOT ON FILE"
+002700         NOT INVALID KEY
+002710             DISPLAY "HELLOM08 DEGREE CODE DELETED"
+002720     END-DELETE.
+002730 5000-EXIT.
+002740     EXIT.
+002750 
+002760******************************************************************
+002770*6000-LIST-DEGREE-CODES
+002780******************************************************************
+002790 6000-LIST-DEGREE-CODES.
+002800     MOVE 'N' TO WS-EOF-SW.
+002810     MOVE LOW-VALUES TO DC-DEGREE-CODE.
+002820     START DEGREE-CODES-FILE KEY NOT LESS THAN DC-DEGREE-CODE
+002830         INVALID KEY
+002840             SET WS-END-OF-DEGCOD TO TRUE
+002850     END-START.
+002860     PERFORM 6100-READ-NEXT-DEGREE THRU 6100-EXIT.
+002870     PERFORM 6200-DISPLAY-ONE-DEGREE THRU 6200-EXIT
+002880         UNTIL WS-END-OF-DEGCOD.
+002890 6000-EXIT.
+002900     EXIT.
+002910 
+002920 6100-READ-NEXT-DEGREE.
+002930     READ DEGREE-CODES-FILE NEXT RECORD
+002940         AT END
+002950             SET WS-END-OF-DEGCOD TO TRUE
+002960     END-READ.
+002970 6100-EXIT.
+002980     EXIT.
+002990 
+003000 6200-DISPLAY-ONE-DEGREE.
+003010     DISPLAY DC-DEGREE-CODE " " DC-DEGREE-TITLE " " DC-ACTIVE-SW.
+003020     PERFORM 6100-READ-NEXT-DEGREE THRU 6100-EXIT.
+003030 6200-EXIT.
+003040     EXIT.
+003050 
+003060 8000-TERMINATE.
+003070     CLOSE DEGREE-CODES-FILE AUDIT-LOG-FILE.
+003080 8000-EXIT.
+003090     EXIT.
+003100 
+003110 8100-LOG-AUDIT-ENTRY.
+003120     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003130     ACCEPT WS-CURRENT-TIME FROM TIME.
+003140     STRING WS-CURRENT-DATE DELIMITED BY SIZE
+003150            "-"             DELIMITED BY SIZE
+003160            WS-CURRENT-TIME DELIMITED BY SIZE
+003170         INTO WS-TIMESTAMP
+003180     END-STRING.
+003190     MOVE WS-TIMESTAMP        TO AUD-TIMESTAMP.
+003200     MOVE WS-OPERATOR-ID      TO AUD-OPERATOR-ID.
+003210     MOVE WS-TERMINAL-ID      TO AUD-TERMINAL-ID.
+003220     MOVE WS-AUDIT-FIELD-NAME TO AUD-FIELD-NAME.
+003230     MOVE WS-AUDIT-VALUE      TO AUD-VALUE-ENTERED.
+003240     WRITE AUDIT-LOG-RECORD.
+003250 8100-EXIT.
+003260     EXIT.
+003270 
+003280 END PROGRAM HELLOM.
