@@ -0,0 +1,197 @@
+000100******************************************************************
+000110*PROGRAM:      HELLOR
+000120*AUTHOR:       D. KOWALSKI
+000130*INSTALLATION: CORPORATE APPLICATIONS
+000140*DATE-WRITTEN: 2026-08-09
+000150*DATE-COMPILED:
+000160*PURPOSE:      READS THE EMPMSTR INDEXED MASTER FILE BUILT BY
+000170*              HELLO SEQUENTIALLY BY EMPLOYEE ID AND PRODUCES A
+000180*              PAGE-FORMATTED LISTING - HEADINGS, DETAIL LINES,
+000190*              PAGE BREAKS AND A RECORD-COUNT FOOTER - SO THE
+000200*              SHOP CAN REVIEW A RUN'S ENTRIES WITHOUT
+000210*              SPELUNKING THROUGH THE RAW MASTER FILE.
+000220*MODIFICATION HISTORY:
+000230*DATE       INIT DESCRIPTION
+000240*---------- ---- ------------------------------------------------
+000250*2026-08-09 DK   ORIGINAL PROGRAM.
+000260*2026-08-09 DK   CHECK FILE STATUS AFTER EACH OPEN AND ABORT THE
+000270*                RUN CLEANLY IF EITHER FILE FAILS TO OPEN.
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. HELLOR.
+000310 AUTHOR. D. KOWALSKI.
+000320 INSTALLATION. CORPORATE APPLICATIONS.
+000330 DATE-WRITTEN. 2026-08-09.
+000340 
+000350 ENVIRONMENT DIVISION.
+000360 CONFIGURATION SECTION.
+000370 SOURCE-COMPUTER. IBM-370.
+000380 OBJECT-COMPUTER. IBM-370.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT EMPMSTR-FILE ASSIGN TO "EMPMSTR"
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS SEQUENTIAL
+000440         RECORD KEY IS EMP-ID
+000450         FILE STATUS IS WS-EMPMSTR-STATUS.
+000460 
+000470     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-RPT-STATUS.
+000500 
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 
+000540 FD  EMPMSTR-FILE.
+000550     COPY EMPREC REPLACING
+000560         ==EMP-RECORD== BY ==EMP-MASTER-RECORD==.
+000570 
+000580 FD  REPORT-FILE
+000590     RECORDING MODE IS F.
+000600 01  REPORT-LINE                    PIC X(80).
+000610 
+000620 WORKING-STORAGE SECTION.
+000630 
+000640 01  WS-SWITCHES.
+000650     05  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+000660         88  WS-END-OF-MASTER              VALUE 'Y'.
+000670     05  WS-FILES-OK-SW             PIC X(01) VALUE 'Y'.
+000680         88  WS-FILES-OK                   VALUE 'Y'.
+000690 
+000700 01  WS-FILE-STATUSES.
+000710     05  WS-EMPMSTR-STATUS          PIC X(02).
+000720     05  WS-RPT-STATUS              PIC X(02).
+000730 
+000740 01  WS-LINE-COUNT                  PIC 9(02) COMP VALUE ZERO.
+000750 01  WS-MAX-LINES-PER-PAGE          PIC 9(02) COMP VALUE 20.
+000760 01  WS-PAGE-COUNT                  PIC 9(04) COMP VALUE ZERO.
+000770 01  WS-RECORD-COUNT                PIC 9(08) COMP VALUE ZERO.
+000780 01  WS-RUN-DATE                    PIC 9(08) VALUE ZERO.
+000790 
+000800*REPORT HEADING LINES.
+000810 01  WS-HEADING-1.
+000820     05  FILLER                     PIC X(30) VALUE SPACES.
+000830     05  FILLER                     PIC X(23)
+000840             VALUE "EMPLOYEE MASTER LISTING".
+000850     05  FILLER                     PIC X(10) VALUE SPACES.
+000860     05  FILLER                     PIC X(05) VALUE "PAGE ".
+000870     05  H1-PAGE-NUMBER             PIC ZZZ9.
+000880 
+000890 01  WS-HEADING-2.
+000900     05  FILLER                     PIC X(30) VALUE SPACES.
+000910     05  FILLER                     PIC X(10) VALUE "RUN DATE: ".
+000920     05  H2-RUN-DATE                PIC 9(08).
+000930 
+000940 01  WS-HEADING-3.
+000950     05  FILLER                     PIC X(08) VALUE "EMP ID".
+000960     05  FILLER                     PIC X(02) VALUE SPACES.
+000970     05  FILLER                     PIC X(30)
+000980             VALUE "EMPLOYEE NAME".
+000990     05  FILLER                     PIC X(30) VALUE "DEGREE".
+001000 
+001010 01  WS-DETAIL-LINE.
+001020     05  DL-EMP-ID                  PIC X(06).
+001030     05  FILLER                     PIC X(04) VALUE SPACES.
+001040     05  DL-EMP-NAME                PIC X(30).
+001050     05  DL-EMP-DEGREE              PIC X(30).
+001060 
+001070 01  WS-FOOTER-LINE.
+001080     05  FILLER                     PIC X(20)
+001090             VALUE "TOTAL RECORDS READ: ".
+001100     05  FT-RECORD-COUNT            PIC ZZZ,ZZ9.
+001110 
+001120 PROCEDURE DIVISION.
+001130 
+001140******************************************************************
+001150*0000-MAINLINE
+001160******************************************************************
+001170 0000-MAINLINE.
+001180     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001190     IF NOT WS-FILES-OK
+001200         DISPLAY "HELLOR01 ONE OR MORE FILES FAILED TO OPEN - "
+001210             "RUN TERMINATED"
+001220         MOVE 16 TO RETURN-CODE
+001230     ELSE
+001240         PERFORM 2100-READ-MASTER-RECORD THRU 2100-EXIT
+001250         PERFORM 2000-PRINT-ONE-RECORD THRU 2000-EXIT
+001260             UNTIL WS-END-OF-MASTER
+001270     END-IF.
+001280     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001290     GOBACK.
+001300 0000-EXIT.
+001310     EXIT.
+001320 
+001330 1000-INITIALIZE.
+001340     OPEN INPUT EMPMSTR-FILE.
+001350     IF WS-EMPMSTR-STATUS NOT = "00"
+001360         DISPLAY "HELLOR01 ERROR OPENING EMPMSTR-FILE - STATUS "
+001370             WS-EMPMSTR-STATUS
+001380         MOVE 'N' TO WS-FILES-OK-SW
+001390     END-IF.
+001400     OPEN OUTPUT REPORT-FILE.
+001410     IF WS-RPT-STATUS NOT = "00"
+001420         DISPLAY "HELLOR01 ERROR OPENING REPORT-FILE - STATUS "
+001430             WS-RPT-STATUS
+001440         MOVE 'N' TO WS-FILES-OK-SW
+001450     END-IF.
+001460     IF NOT WS-FILES-OK
+001470         GO TO 1000-EXIT
+001480     END-IF.
+001490     ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+001500     PERFORM 3000-WRITE-HEADINGS THRU 3000-EXIT.
+001510 1000-EXIT.
+001520     EXIT.
+001530 
+001540 2000-PRINT-ONE-RECORD.
+001550     ADD 1 TO WS-RECORD-COUNT.
+001560     IF WS-LINE-COUNT >= WS-MAX-LINES-PER-PAGE
+001570         PERFORM 3000-WRITE-HEADINGS THRU 3000-EXIT
+001580     END-IF.
+001590     MOVE SPACES        TO WS-DETAIL-LINE.
+001600     MOVE EMP-ID        TO DL-EMP-ID.
+001610     MOVE EMP-NAME      TO DL-EMP-NAME.
+001620     MOVE EMP-DEGREE    TO DL-EMP-DEGREE.
+001630     WRITE REPORT-LINE FROM WS-DETAIL-LINE.
+001640     ADD 1 TO WS-LINE-COUNT.
+001650     PERFORM 2100-READ-MASTER-RECORD THRU 2100-EXIT.
+001660 2000-EXIT.
+001670     EXIT.
+001680 
+001690 2100-READ-MASTER-RECORD.
+001700     READ EMPMSTR-FILE NEXT RECORD
+001710         AT END
+001720             SET WS-END-OF-MASTER TO TRUE
+001730     END-READ.
+001740 2100-EXIT.
+001750     EXIT.
+001760 
+001770******************************************************************
+001780*3000-WRITE-HEADINGS
+001790*STARTS A NEW PAGE - CALLED AT INITIALIZATION AND AGAIN EACH
+001800*TIME THE DETAIL LINE COUNT REACHES WS-MAX-LINES-PER-PAGE.
+001810******************************************************************
+001820 3000-WRITE-HEADINGS.
+001830     ADD 1 TO WS-PAGE-COUNT.
+001840     MOVE WS-PAGE-COUNT TO H1-PAGE-NUMBER.
+001850     MOVE WS-RUN-DATE   TO H2-RUN-DATE.
+001860     WRITE REPORT-LINE FROM WS-HEADING-1
+001870         AFTER ADVANCING PAGE.
+001880     WRITE REPORT-LINE FROM WS-HEADING-2
+001890         AFTER ADVANCING 1 LINE.
+001900     MOVE SPACES TO REPORT-LINE.
+001910     WRITE REPORT-LINE AFTER ADVANCING 1 LINE.
+001920     WRITE REPORT-LINE FROM WS-HEADING-3
+001930         AFTER ADVANCING 1 LINE.
+001940     MOVE ZERO TO WS-LINE-COUNT.
+001950 3000-EXIT.
+001960     EXIT.
+001970 
+001980 8000-TERMINATE.
+001990     MOVE WS-RECORD-COUNT TO FT-RECORD-COUNT.
+002000     WRITE REPORT-LINE FROM WS-FOOTER-LINE
+002010         AFTER ADVANCING 2 LINES.
+002020     CLOSE EMPMSTR-FILE REPORT-FILE.
+002030 8000-EXIT.
+002040     EXIT.
+002050 
+002060 END PROGRAM HELLOR.
