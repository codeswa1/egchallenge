@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:     HRIFREC
+000300*    AUTHOR:       D. KOWALSKI
+000400*    DATE-WRITTEN: 2026-08-09
+000500*    PURPOSE:      FIXED-WIDTH OUTBOUND INTERFACE RECORD PICKED
+000600*                  UP BY THE HR SYSTEM'S NIGHTLY LOAD JOB.
+000700*    MODIFICATION HISTORY:
+000800*    DATE       INIT DESCRIPTION
+000900*    ---------- ---- -----------------------------------------
+001000*    2026-08-09 DK   ORIGINAL COPYBOOK.
+001100******************************************************************
+001200 01  HR-INTERFACE-RECORD.
+001300     05  HR-EMP-ID                   PIC X(06).
+001400     05  HR-EMP-NAME                 PIC X(30).
+001500     05  HR-EMP-DEGREE               PIC X(30).
+001600     05  HR-RUN-DATE                 PIC X(08).
+001700     05  FILLER                      PIC X(20).
