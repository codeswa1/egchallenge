@@ -0,0 +1,23 @@
+000100******************************************************************
+000200*    COPYBOOK:     EMPREC
+000300*    AUTHOR:       D. KOWALSKI
+000400*    DATE-WRITTEN: 2026-08-09
+000500*    PURPOSE:      COMMON EMPLOYEE RECORD LAYOUT SHARED BY THE
+000600*                  HELLO FAMILY OF PROGRAMS (HELLO, HELLOR,
+000700*                  HELLOM) AND BY THE EMPMSTR INDEXED MASTER
+000800*                  FILE.  REPLACES THE OLD AD HOC MY-NAME /
+000900*                  MY-DEGREE WORKING-STORAGE FIELDS.
+001000*    MODIFICATION HISTORY:
+001100*    DATE       INIT DESCRIPTION
+001200*    ---------- ---- -----------------------------------------
+001300*    2026-08-09 DK   ORIGINAL COPYBOOK.
+001400******************************************************************
+001500 01  EMP-RECORD.
+001600     05  EMP-ID                      PIC X(06).
+001700     05  EMP-NAME                    PIC X(30).
+001800     05  EMP-DEGREE                  PIC X(30).
+001900     05  EMP-HIRE-DATE.
+002000         10  EMP-HIRE-YYYY           PIC 9(04).
+002100         10  EMP-HIRE-MM             PIC 9(02).
+002200         10  EMP-HIRE-DD             PIC 9(02).
+002300     05  FILLER                      PIC X(10).
