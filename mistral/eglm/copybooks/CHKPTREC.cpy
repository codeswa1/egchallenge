@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:     CHKPTREC
+000300*    AUTHOR:       D. KOWALSKI
+000400*    DATE-WRITTEN: 2026-08-09
+000500*    PURPOSE:      CHECKPOINT RECORD WRITTEN BY THE HELLO BATCH
+000600*                  LOOP AT A CONFIGURABLE RECORD INTERVAL SO A
+001000*                  RERUN CAN RESTART PAST THE LAST KEY SUCCESS-
+001100*                  FULLY COMMITTED TO THE EMPMSTR MASTER FILE.
+001200*    MODIFICATION HISTORY:
+001300*    DATE       INIT DESCRIPTION
+001400*    ---------- ---- -----------------------------------------
+001500*    2026-08-09 DK   ORIGINAL COPYBOOK.
+001600******************************************************************
+001700 01  CHECKPOINT-RECORD.
+001800     05  CKPT-LAST-KEY               PIC X(06).
+001900     05  CKPT-RECORD-COUNT           PIC 9(08) COMP.
+002000     05  CKPT-TIMESTAMP              PIC X(26).
