@@ -0,0 +1,19 @@
+000100******************************************************************
+000200*    COPYBOOK:     AUDITREC
+000300*    AUTHOR:       D. KOWALSKI
+000400*    DATE-WRITTEN: 2026-08-09
+000500*    PURPOSE:      ONE LINE PER ACCEPT INTERACTION, WRITTEN TO
+000600*                  THE AUDITLOG FILE, SO A BAD VALUE ENTERED AT
+000700*                  RUN TIME CAN BE TRACED BACK TO A RUN, A
+000800*                  TERMINAL/OPERATOR AND A TIMESTAMP.
+000900*    MODIFICATION HISTORY:
+001000*    DATE       INIT DESCRIPTION
+001100*    ---------- ---- -----------------------------------------
+001200*    2026-08-09 DK   ORIGINAL COPYBOOK.
+001300******************************************************************
+001400 01  AUDIT-LOG-RECORD.
+001500     05  AUD-TIMESTAMP               PIC X(26).
+001600     05  AUD-OPERATOR-ID             PIC X(08).
+001700     05  AUD-TERMINAL-ID             PIC X(08).
+001800     05  AUD-FIELD-NAME              PIC X(15).
+001900     05  AUD-VALUE-ENTERED           PIC X(30).
