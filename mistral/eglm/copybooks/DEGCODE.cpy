@@ -0,0 +1,21 @@
+000100******************************************************************
+000200*    COPYBOOK:     DEGCODE
+000300*    AUTHOR:       D. KOWALSKI
+000400*    DATE-WRITTEN: 2026-08-09
+000500*    PURPOSE:      RECORD LAYOUT FOR THE DEGREE-CODES REFERENCE
+000600*                  FILE.  HOLDS THE SET OF DEGREE ABBREVIATIONS
+000700*                  AND FULL TITLES THE SHOP RECOGNIZES.  USED BY
+000800*                  THE HELLO RECONCILIATION STEP AND MAINTAINED
+000900*                  BY THE HELLOM MENU PROGRAM.
+001000*    MODIFICATION HISTORY:
+001100*    DATE       INIT DESCRIPTION
+001200*    ---------- ---- -----------------------------------------
+001300*    2026-08-09 DK   ORIGINAL COPYBOOK.
+001400******************************************************************
+001500 01  DEGREE-CODE-RECORD.
+001600     05  DC-DEGREE-CODE              PIC X(10).
+001700     05  DC-DEGREE-TITLE             PIC X(30).
+001800     05  DC-ACTIVE-SW                PIC X(01).
+001900         88  DC-ACTIVE                VALUE 'Y'.
+002000         88  DC-INACTIVE              VALUE 'N'.
+002100     05  FILLER                      PIC X(09).
